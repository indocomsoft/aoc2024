@@ -5,87 +5,578 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOT OPTIONAL input-file ASSIGN TO "input"
+      *> Dataset names default to the historical literals below but
+      *> can be overridden per run (AOCDAY1_INPUT_DSN, AOCDAY1_RPT_DSN)
+      *> so operations can schedule a job against an arbitrary location
+      *> list or report dataset without a recompile.
+           SELECT NOT OPTIONAL input-file ASSIGN DYNAMIC input-dsn
+           LINE SEQUENTIAL.
+           SELECT report-file ASSIGN DYNAMIC report-dsn
+           LINE SEQUENTIAL.
+      *> Shared consolidated daily-summary feed, appended to by all
+      *> three daily batch jobs so operations has one place to pick
+      *> up each run's headline numbers instead of three SYSOUTs.
+           SELECT OPTIONAL daily-summary-file ASSIGN DYNAMIC
+           daily-summary-dsn LINE SEQUENTIAL.
+      *> Work datasets used to reconcile the two location-ID lists
+      *> without holding either list in working storage, so the job
+      *> is no longer bounded by an in-memory table size.
+           SELECT OPTIONAL pairs-file ASSIGN TO "AOCDAY1.PAIRS"
+           ORGANIZATION SEQUENTIAL.
+      *> Companion to pairs-file: one record per input line
+      *> PARSE-LOCATION-ID-LINE rejected, so a restart can recover
+      *> the full reject count the same way COUNT-EXISTING-PAIRS-FILE
+      *> recovers the accepted pair count, instead of only counting
+      *> rejects seen after the resume point.
+           SELECT OPTIONAL reject-file ASSIGN TO "AOCDAY1.REJ"
+           ORGANIZATION SEQUENTIAL.
+           SELECT first-sort-file ASSIGN TO "AOCDAY1.WK1".
+           SELECT second-sort-file ASSIGN TO "AOCDAY1.WK2".
+           SELECT sorted-first-file ASSIGN TO "AOCDAY1.SF1"
+           ORGANIZATION SEQUENTIAL.
+           SELECT sorted-second-file ASSIGN TO "AOCDAY1.SF2"
+           ORGANIZATION SEQUENTIAL.
+           SELECT freq-work-file ASSIGN TO "AOCDAY1.FREQ"
+           ORGANIZATION SEQUENTIAL.
+           SELECT exception-work-file ASSIGN TO "AOCDAY1.EXC"
+           ORGANIZATION SEQUENTIAL.
+      *> Checkpoint so a large input file only has to be re-split into
+      *> pairs once; the sort/merge passes that follow always run
+      *> start-to-finish against the materialized work files, so a
+      *> restart only needs to resume the raw-input read.
+           SELECT OPTIONAL checkpoint-file ASSIGN TO "AOCDAY1.CKPT"
            LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD input-file.
-       01 input-line.
-           05 first-number PIC 9(5).
-           05 FILLER PIC X(3).
-           05 second-number PIC 9(5).
+       01 input-line PIC X(80).
+       FD report-file.
+       01 report-line PIC X(80).
+       FD daily-summary-file.
+           COPY "DLYSUM.CPY".
+       FD checkpoint-file.
+       01 checkpoint-record.
+           05 ckpt-pairs-count PIC 9(9).
+
+      *> pr-line-number carries the original input-file line this
+      *> pair came from through both SORT passes below (SORT's
+      *> implicit record transfer copies every field positionally,
+      *> key or not), so the exception listing can report the line
+      *> a location ID actually appeared on instead of its position
+      *> in sorted order.
+       FD pairs-file.
+       01 pairs-record.
+           05 pr-first-number PIC 9(6).
+           05 pr-second-number PIC 9(6).
+           05 pr-line-number PIC 9(9).
+
+       FD reject-file.
+       01 reject-record.
+           05 rj-line-number PIC 9(9).
+
+       SD first-sort-file.
+       01 first-sort-record.
+           05 fs-first-number PIC 9(6).
+           05 fs-second-number PIC 9(6).
+           05 fs-line-number PIC 9(9).
+
+       SD second-sort-file.
+       01 second-sort-record.
+           05 ss-first-number PIC 9(6).
+           05 ss-second-number PIC 9(6).
+           05 ss-line-number PIC 9(9).
+
+       FD sorted-first-file.
+       01 sorted-first-record.
+           05 sf1-first-number PIC 9(6).
+           05 sf1-second-number PIC 9(6).
+           05 sf1-line-number PIC 9(9).
+
+       FD sorted-second-file.
+       01 sorted-second-record.
+           05 sf2-first-number PIC 9(6).
+           05 sf2-second-number PIC 9(6).
+           05 sf2-line-number PIC 9(9).
+
+       FD freq-work-file.
+       01 freq-work-record.
+           05 fw-key PIC 9(6).
+           05 fw-count PIC 9(9).
+
+       FD exception-work-file.
+       01 exception-work-record.
+           05 ew-row-number PIC 9(9).
+           05 ew-location-id PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01 input-file-eof PIC X VALUE 'N'.
-       01 table-length PIC 9(6) VALUE 0.
-       01 first-table PIC 9(5) OCCURS 1 TO 999999 TIMES DEPENDING ON
-           table-length.
-       01 second-table PIC 9(5) OCCURS 1 TO 999999 TIMES DEPENDING ON
-           table-length.
-       01 row-number PIC 9(6).
+       01 first-number PIC 9(6).
+       01 second-number PIC 9(6).
+       01 pairs-count PIC 9(9) VALUE 0.
+       01 input-line-number PIC 9(9) VALUE 0.
+       01 number-count PIC 9(2).
+       01 unstring-pointer PIC 9(4).
+       01 line-rejected PIC X.
+       01 rejected-line-count PIC 9(9) VALUE 0.
        01 difference-sum PIC 9(38) VALUE 0.
        01 difference-sum-display PIC Z(38).
-       01 cardinality PIC 9(6) VALUE 0.
-       01 frequencies OCCURS 1 to 999999 TIMES
-           DEPENDING ON cardinality
-           ASCENDING frequency-key
-           INDEXED BY frequency-index.
-         05 frequency-key PIC 9(5).
-         05 frequency-value PIC 9(38).
        01 similarity-score PIC 9(38) VALUE 0.
        01 similarity-score-display PIC Z(38).
 
+      *> Flags and holding fields for the file-based merge passes
+       01 sf1-eof PIC X.
+       01 sf2-eof PIC X.
+       01 freq-eof PIC X.
+       01 freq-has-record PIC X.
+       01 current-freq-key PIC 9(6).
+       01 current-freq-count PIC 9(9).
+       01 any-second-numbers PIC X.
+       01 unmatched-count PIC 9(9) VALUE 0.
+
+      *> End-of-job control-total trailer, in the same format as the
+      *> other two daily batch jobs, so operations has one standard
+      *> place to confirm the whole input file was consumed.
+       01 totals-display PIC Z(37)9.
+
+      *> Dataset-name overrides, read once per run; unset means take
+      *> the historical default name.
+       01 input-dsn PIC X(80) VALUE "input".
+       01 report-dsn PIC X(80) VALUE "AOCDAY1.RPT".
+       01 daily-summary-dsn PIC X(80) VALUE "DAILY.SUMMARY".
+       01 summary-file-exists PIC X.
+
+      *> Checkpoint/restart controls for the raw-input split phase:
+      *> how often progress is saved, how many pairs the last
+      *> checkpoint had already written, and the original input line
+      *> number that last-written pair came from (pairs-file holds
+      *> one record per ACCEPTED line, not one per line read, so once
+      *> PARSE-LOCATION-ID-LINE can reject a line this is no longer
+      *> the same thing as resume-pairs-count).
+       01 checkpoint-interval-env PIC X(10).
+       01 checkpoint-interval PIC 9(9) VALUE 1000.
+       01 checkpoint-file-eof PIC X.
+       01 pairs-file-eof PIC X.
+       01 reject-file-eof PIC X.
+       01 resume-pairs-count PIC 9(9) VALUE 0.
+       01 resume-line-number PIC 9(9) VALUE 0.
+       01 resume-rejected-count PIC 9(9) VALUE 0.
+
+      *> Report heading and run-stamp fields
+       01 source-file-name PIC X(30) VALUE "input".
+       01 run-date-fields.
+         05 run-date-yyyy PIC 9(4).
+         05 run-date-mm PIC 9(2).
+         05 run-date-dd PIC 9(2).
+       01 run-date-display.
+         05 run-date-display-mm PIC 9(2).
+         05 FILLER PIC X VALUE "/".
+         05 run-date-display-dd PIC 9(2).
+         05 FILLER PIC X VALUE "/".
+         05 run-date-display-yyyy PIC 9(4).
+
        PROCEDURE DIVISION.
+           MOVE SPACES TO input-dsn.
+           ACCEPT input-dsn FROM ENVIRONMENT "AOCDAY1_INPUT_DSN".
+           IF input-dsn = SPACES
+             MOVE "input" TO input-dsn
+           END-IF.
+           MOVE input-dsn TO source-file-name.
+           MOVE SPACES TO report-dsn.
+           ACCEPT report-dsn FROM ENVIRONMENT "AOCDAY1_RPT_DSN".
+           IF report-dsn = SPACES
+             MOVE "AOCDAY1.RPT" TO report-dsn
+           END-IF.
+           MOVE SPACES TO daily-summary-dsn.
+           ACCEPT daily-summary-dsn FROM ENVIRONMENT
+               "DAILY_SUMMARY_DSN".
+           IF daily-summary-dsn = SPACES
+             MOVE "DAILY.SUMMARY" TO daily-summary-dsn
+           END-IF.
+           MOVE SPACES TO checkpoint-interval-env.
+           ACCEPT checkpoint-interval-env FROM ENVIRONMENT
+               "AOCDAY1_CHECKPOINT_INTERVAL".
+           MOVE 1000 TO checkpoint-interval.
+           IF FUNCTION TRIM(checkpoint-interval-env) IS NUMERIC
+             MOVE FUNCTION NUMVAL(FUNCTION TRIM
+                 (checkpoint-interval-env)) TO checkpoint-interval
+           END-IF.
+           IF checkpoint-interval = 0
+             MOVE 1000 TO checkpoint-interval
+           END-IF.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM SPLIT-INPUT-INTO-PAIRS-FILE.
+           PERFORM SORT-PAIRS-BOTH-WAYS.
+           PERFORM COMPUTE-TOTAL-DISTANCE.
+           PERFORM BUILD-FREQUENCY-WORK-FILE.
+           PERFORM COMPUTE-SIMILARITY-SCORE.
+           PERFORM WRITE-REPORT.
+           PERFORM DISPLAY-CONTROL-TOTALS.
+           PERFORM WRITE-DAILY-SUMMARY.
+           STOP RUN.
+
+      *> Detects whether the raw-input split phase left an abend
+      *> behind. The checkpoint record itself only says a prior run
+      *> was in progress; it does not say how far that run actually
+      *> got, since pairs-file is written a pair at a time while the
+      *> checkpoint is only taken every checkpoint-interval pairs. The
+      *> number of pairs already safely on disk is instead counted
+      *> straight out of pairs-file, so a restart can never replay (and
+      *> duplicate) lines pairs-file already holds.
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO checkpoint-file-eof.
+           OPEN INPUT checkpoint-file.
+           READ checkpoint-file
+             AT END MOVE 'Y' TO checkpoint-file-eof
+           END-READ.
+           CLOSE checkpoint-file.
+           IF checkpoint-file-eof = 'N'
+             PERFORM COUNT-EXISTING-PAIRS-FILE
+           END-IF.
+
+      *> Counts the pairs already written to pairs-file by a prior,
+      *> abended run, so the restart's resume point matches what is
+      *> physically on disk rather than the last interval checkpoint.
+      *> pairs-file is written in original-input-line order, so the
+      *> last record's own stored line number (see pr-line-number)
+      *> is the last original line a prior run had already decided
+      *> on - accepted or rejected - and is what the raw-input split
+      *> phase actually resumes from.
+       COUNT-EXISTING-PAIRS-FILE.
+           MOVE 0 TO resume-pairs-count.
+           MOVE 0 TO resume-line-number.
+           MOVE 'N' TO pairs-file-eof.
+           OPEN INPUT pairs-file.
+           PERFORM UNTIL pairs-file-eof = 'Y'
+             READ pairs-file
+               AT END MOVE 'Y' TO pairs-file-eof
+               NOT AT END
+                 ADD 1 TO resume-pairs-count
+                 MOVE pr-line-number TO resume-line-number
+             END-READ
+           END-PERFORM.
+           CLOSE pairs-file.
+           MOVE 0 TO resume-rejected-count.
+           MOVE 'N' TO reject-file-eof.
+           OPEN INPUT reject-file.
+           PERFORM UNTIL reject-file-eof = 'Y'
+             READ reject-file
+               AT END MOVE 'Y' TO reject-file-eof
+               NOT AT END ADD 1 TO resume-rejected-count
+             END-READ
+           END-PERFORM.
+           CLOSE reject-file.
+
+      *> Saves the raw-input split phase's progress every
+      *> checkpoint-interval pairs, so operations has a record of
+      *> roughly how far a run got; the count it holds is advisory
+      *> only, since COUNT-EXISTING-PAIRS-FILE is what actually drives
+      *> a restart's resume point.
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO checkpoint-record.
+           MOVE pairs-count TO ckpt-pairs-count.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+      *> Resets the checkpoint file once the split phase completes
+      *> normally, so the next run starts fresh instead of thinking
+      *> it should resume partway through a new input file.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+
+      *> Reads the raw input once and fans the two numbers on each
+      *> line out to the pairs work file. Lines are tokenized on
+      *> blanks rather than read off fixed columns, so either ID may
+      *> run wider than 5 digits and the gap between them need not be
+      *> exactly 3 spaces. A line that does not tokenize into exactly
+      *> two numbers is rejected rather than paired up with whatever
+      *> first-number/second-number happened to be left over from the
+      *> previous line. On a restart, lines already accounted for by
+      *> a prior run are skipped rather than re-split.
+       SPLIT-INPUT-INTO-PAIRS-FILE.
            OPEN INPUT input-file.
+           MOVE resume-pairs-count TO pairs-count.
+           MOVE 0 TO input-line-number.
+           MOVE resume-rejected-count TO rejected-line-count.
+           IF resume-line-number > 0
+             OPEN EXTEND pairs-file
+             OPEN EXTEND reject-file
+           ELSE
+             OPEN OUTPUT pairs-file
+             OPEN OUTPUT reject-file
+           END-IF.
            PERFORM UNTIL input-file-eof = 'Y'
              READ input-file
                NOT AT END
-                 ADD 1 TO table-length
-                 MOVE first-number TO first-table(table-length)
-                 MOVE second-number TO second-table(table-length)
+                 ADD 1 TO input-line-number
+                 IF input-line-number > resume-line-number
+                   PERFORM PARSE-LOCATION-ID-LINE
+                   IF line-rejected = 'Y'
+                     ADD 1 TO rejected-line-count
+                     MOVE input-line-number TO rj-line-number
+                     WRITE reject-record
+                   ELSE
+                     ADD 1 TO pairs-count
+                     MOVE first-number TO pr-first-number
+                     MOVE second-number TO pr-second-number
+                     MOVE input-line-number TO pr-line-number
+                     WRITE pairs-record
+                     IF FUNCTION MOD(pairs-count, checkpoint-interval)
+                         = 0
+                       PERFORM WRITE-CHECKPOINT
+                     END-IF
+                   END-IF
+                 END-IF
                AT END MOVE 'Y' TO input-file-eof
            END-PERFORM.
            CLOSE input-file.
-      *> PART ONE
-           SORT first-table ASCENDING.
-           SORT second-table ASCENDING.
-           PERFORM VARYING row-number FROM 1 BY 1
-             UNTIL row-number > table-length
-             COMPUTE difference-sum =
-               FUNCTION ABS(first-table(row-number) -
-               second-table(row-number)) + difference-sum
+           CLOSE pairs-file.
+           CLOSE reject-file.
+           PERFORM CLEAR-CHECKPOINT.
+
+      *> Tokenizes one input line into its two location IDs. A line
+      *> that does not yield exactly two tokens is rejected, the same
+      *> way PARSE-LINE in AOCDay2 rejects a malformed report line,
+      *> so first-number/second-number are never left holding a stale
+      *> value from whatever line last parsed successfully.
+       PARSE-LOCATION-ID-LINE.
+           MOVE 0 TO number-count.
+           MOVE 1 TO unstring-pointer.
+           MOVE 'N' TO line-rejected.
+           UNSTRING FUNCTION TRIM(input-line) DELIMITED BY ALL SPACES
+             INTO first-number, second-number
+             WITH POINTER unstring-pointer
+             TALLYING IN number-count.
+           IF number-count NOT = 2
+               OR unstring-pointer <=
+                   FUNCTION LENGTH(FUNCTION TRIM(input-line))
+             MOVE 'Y' TO line-rejected
+           END-IF.
+
+      *> Sorts the pairs file once by first-number and once by
+      *> second-number, replacing the old in-memory table sorts.
+       SORT-PAIRS-BOTH-WAYS.
+           SORT first-sort-file ON ASCENDING KEY fs-first-number
+             USING pairs-file
+             GIVING sorted-first-file.
+           SORT second-sort-file ON ASCENDING KEY ss-second-number
+             USING pairs-file
+             GIVING sorted-second-file.
+
+      *> PART ONE: sum the absolute distance between corresponding
+      *> ranks of the two sorted lists.
+       COMPUTE-TOTAL-DISTANCE.
+           MOVE 'N' TO sf1-eof.
+           MOVE 'N' TO sf2-eof.
+           OPEN INPUT sorted-first-file.
+           OPEN INPUT sorted-second-file.
+           PERFORM UNTIL sf1-eof = 'Y' OR sf2-eof = 'Y'
+             READ sorted-first-file
+               AT END MOVE 'Y' TO sf1-eof
+             END-READ
+             READ sorted-second-file
+               AT END MOVE 'Y' TO sf2-eof
+             END-READ
+             IF sf1-eof = 'N' AND sf2-eof = 'N'
+               COMPUTE difference-sum = difference-sum +
+                 FUNCTION ABS(sf1-first-number - sf2-second-number)
+             END-IF
            END-PERFORM.
+           CLOSE sorted-first-file.
+           CLOSE sorted-second-file.
            MOVE difference-sum TO difference-sum-display.
-           DISPLAY FUNCTION TRIM(difference-sum-display).
-      *> PART TWO
-           PERFORM VARYING row-number FROM 1 BY 1
-             UNTIL row-number > table-length
-             SET frequency-index TO 1
-             SEARCH frequencies
-               AT END
-                 ADD 1 TO cardinality
-                 MOVE second-table(row-number)
-                 TO frequency-key(cardinality)
-                 MOVE 1 TO frequency-value(cardinality)
-               WHEN
-                 frequency-key(frequency-index) =
-                   second-table(row-number)
-                 ADD 1 TO frequency-value(frequency-index)
-             END-SEARCH
+
+      *> Collapses the sorted second-number list into one record per
+      *> distinct location ID, carrying its occurrence count.
+       BUILD-FREQUENCY-WORK-FILE.
+           MOVE 'N' TO any-second-numbers.
+           MOVE 'N' TO sf2-eof.
+           OPEN INPUT sorted-second-file.
+           OPEN OUTPUT freq-work-file.
+           READ sorted-second-file
+             AT END MOVE 'Y' TO sf2-eof
+           END-READ.
+           IF sf2-eof = 'N'
+             MOVE 'Y' TO any-second-numbers
+             MOVE sf2-second-number TO current-freq-key
+             MOVE 1 TO current-freq-count
+           END-IF.
+           PERFORM UNTIL sf2-eof = 'Y'
+             READ sorted-second-file
+               AT END MOVE 'Y' TO sf2-eof
+             END-READ
+             IF sf2-eof = 'N'
+               IF sf2-second-number = current-freq-key
+                 ADD 1 TO current-freq-count
+               ELSE
+                 MOVE current-freq-key TO fw-key
+                 MOVE current-freq-count TO fw-count
+                 WRITE freq-work-record
+                 MOVE sf2-second-number TO current-freq-key
+                 MOVE 1 TO current-freq-count
+               END-IF
+             END-IF
            END-PERFORM.
+           IF any-second-numbers = 'Y'
+             MOVE current-freq-key TO fw-key
+             MOVE current-freq-count TO fw-count
+             WRITE freq-work-record
+           END-IF.
+           CLOSE sorted-second-file.
+           CLOSE freq-work-file.
 
-           SORT frequencies.
-
-           PERFORM VARYING row-number FROM 1 BY 1
-             UNTIL row-number > table-length
-             SET frequency-index TO 1
-             SEARCH ALL frequencies
-               WHEN frequency-key(frequency-index) =
-                 first-table(row-number)
-                 COMPUTE similarity-score =
-                   similarity-score +
-                   first-table(row-number) *
-                   frequency-value(frequency-index)
+      *> PART TWO: merge the sorted first-number list against the
+      *> frequency work file to total the similarity score, and
+      *> write an exception record for any first-number with no
+      *> matching entry.
+       COMPUTE-SIMILARITY-SCORE.
+           MOVE 'N' TO sf1-eof.
+           MOVE 'N' TO freq-eof.
+           OPEN INPUT sorted-first-file.
+           OPEN INPUT freq-work-file.
+           OPEN OUTPUT exception-work-file.
+           READ freq-work-file
+             AT END MOVE 'Y' TO freq-eof
+           END-READ.
+           PERFORM UNTIL sf1-eof = 'Y'
+             READ sorted-first-file
+               AT END MOVE 'Y' TO sf1-eof
+             END-READ
+             IF sf1-eof = 'N'
+               PERFORM UNTIL freq-eof = 'Y' OR fw-key >=
+                   sf1-first-number
+                 READ freq-work-file
+                   AT END MOVE 'Y' TO freq-eof
+                 END-READ
+               END-PERFORM
+               IF freq-eof = 'N' AND fw-key = sf1-first-number
+                 COMPUTE similarity-score = similarity-score +
+                   sf1-first-number * fw-count
+               ELSE
+                 ADD 1 TO unmatched-count
+                 MOVE sf1-line-number TO ew-row-number
+                 MOVE sf1-first-number TO ew-location-id
+                 WRITE exception-work-record
+               END-IF
+             END-IF
            END-PERFORM.
+           CLOSE sorted-first-file.
+           CLOSE freq-work-file.
+           CLOSE exception-work-file.
            MOVE similarity-score TO similarity-score-display.
-           DISPLAY FUNCTION TRIM(similarity-score-display).
+
+      *> Writes the headed, labeled reconciliation report
+       WRITE-REPORT.
+           ACCEPT run-date-fields FROM DATE YYYYMMDD.
+           MOVE run-date-mm TO run-date-display-mm.
+           MOVE run-date-dd TO run-date-display-dd.
+           MOVE run-date-yyyy TO run-date-display-yyyy.
+           OPEN OUTPUT report-file.
+           MOVE "LOCATION-ID RECONCILIATION REPORT" TO report-line.
+           WRITE report-line.
+           MOVE "PROGRAM: AOCDay1" TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING "RUN DATE: " run-date-display
+             INTO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING "INPUT FILE: " source-file-name
+             INTO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING "TOTAL DISTANCE:    "
+             FUNCTION TRIM(difference-sum-display)
+             INTO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING "SIMILARITY SCORE:  "
+             FUNCTION TRIM(similarity-score-display)
+             INTO report-line.
+           WRITE report-line.
+           PERFORM WRITE-EXCEPTION-LISTING.
+           CLOSE report-file.
+
+      *> Lists first-table IDs with no matching second-table entry,
+      *> reading them back from the exception work file written by
+      *> COMPUTE-SIMILARITY-SCORE.
+       WRITE-EXCEPTION-LISTING.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE "UNMATCHED LOCATION IDS (IN FIRST LIST ONLY)" TO
+             report-line.
+           WRITE report-line.
+           IF unmatched-count = 0
+             MOVE "  NONE" TO report-line
+             WRITE report-line
+           ELSE
+             MOVE 'N' TO input-file-eof
+             OPEN INPUT exception-work-file
+             PERFORM UNTIL input-file-eof = 'Y'
+               READ exception-work-file
+                 AT END MOVE 'Y' TO input-file-eof
+                 NOT AT END
+                   MOVE SPACES TO report-line
+                   STRING "  LINE " ew-row-number
+                     "  LOCATION ID " ew-location-id
+                     INTO report-line
+                   WRITE report-line
+               END-READ
+             END-PERFORM
+             CLOSE exception-work-file
+           END-IF.
+
+      *> Standard end-of-job reconciliation trailer: how many input
+      *> lines this run consumed, how many of those either failed to
+      *> parse or had no match in the other list, and the final
+      *> distance/similarity accumulators, so operations can confirm
+      *> the job read the whole input file.
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CONTROL TOTALS - AOCDAY1".
+           MOVE input-line-number TO totals-display.
+           DISPLAY "  RECORDS READ .............: "
+             FUNCTION TRIM(totals-display).
+           COMPUTE totals-display = unmatched-count +
+               rejected-line-count.
+           DISPLAY "  RECORDS REJECTED/SKIPPED ..: "
+             FUNCTION TRIM(totals-display).
+           MOVE difference-sum TO totals-display.
+           DISPLAY "  TOTAL DISTANCE ...........: "
+             FUNCTION TRIM(totals-display).
+           MOVE similarity-score TO totals-display.
+           DISPLAY "  SIMILARITY SCORE .........: "
+             FUNCTION TRIM(totals-display).
+           DISPLAY "------------------------------------------------".
+
+      *> Appends this run's headline numbers to the shared daily-
+      *> summary feed (see DLYSUM.CPY) so operations can pick up the
+      *> total distance and similarity score without opening the
+      *> full report.
+       WRITE-DAILY-SUMMARY.
+           MOVE 'N' TO summary-file-exists.
+           OPEN INPUT daily-summary-file.
+           READ daily-summary-file
+             AT END CONTINUE
+             NOT AT END MOVE 'Y' TO summary-file-exists
+           END-READ.
+           CLOSE daily-summary-file.
+           MOVE SPACES TO daily-summary-record.
+           MOVE "AOCDAY1" TO ds-job-id.
+           STRING run-date-display-yyyy "-" run-date-display-mm "-"
+             run-date-display-dd INTO ds-run-date.
+           MOVE "TOTAL DISTANCE" TO ds-metric-1-label.
+           MOVE difference-sum TO ds-metric-1-value.
+           MOVE "SIMILARITY SCORE" TO ds-metric-2-label.
+           MOVE similarity-score TO ds-metric-2-value.
+           IF summary-file-exists = 'Y'
+             OPEN EXTEND daily-summary-file
+           ELSE
+             OPEN OUTPUT daily-summary-file
+           END-IF.
+           WRITE daily-summary-record.
+           CLOSE daily-summary-file.
