@@ -0,0 +1,19 @@
+      *> Shared daily-summary record layout. Each of the three daily
+      *> batch jobs appends one of these to the same dataset at the
+      *> end of its run, so downstream reporting has a single feed of
+      *> run results instead of three separate SYSOUT displays to
+      *> copy into a spreadsheet by hand. The two metric slots are
+      *> generic (label plus value) so a future job can reuse this
+      *> layout without a new copybook.
+       01 daily-summary-record.
+           05 ds-job-id PIC X(10).
+           05 FILLER PIC X.
+           05 ds-run-date PIC X(10).
+           05 FILLER PIC X.
+           05 ds-metric-1-label PIC X(28).
+           05 FILLER PIC X.
+           05 ds-metric-1-value PIC 9(18).
+           05 FILLER PIC X.
+           05 ds-metric-2-label PIC X(28).
+           05 FILLER PIC X.
+           05 ds-metric-2-value PIC 9(18).
