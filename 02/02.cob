@@ -5,85 +5,529 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOT OPTIONAL input-file ASSIGN TO "input"
+      *> Dataset names default to the historical literals below but
+      *> can be overridden per run (AOCDAY2_INPUT_DSN, AOCDAY2_RPT_DSN)
+      *> so operations can schedule a job against an arbitrary input
+      *> or report dataset without a recompile.
+           SELECT NOT OPTIONAL input-file ASSIGN DYNAMIC input-dsn
+           LINE SEQUENTIAL.
+           SELECT OPTIONAL audit-file ASSIGN DYNAMIC audit-dsn
+           LINE SEQUENTIAL.
+      *> Shared consolidated daily-summary feed, appended to by all
+      *> three daily batch jobs so operations has one place to pick
+      *> up each run's headline numbers instead of three SYSOUTs.
+           SELECT OPTIONAL daily-summary-file ASSIGN DYNAMIC
+           daily-summary-dsn LINE SEQUENTIAL.
+      *> Per-reactor-model step-tolerance parameters, so engineering
+      *> can certify a new model's safe step range without a
+      *> recompile.
+           SELECT OPTIONAL model-control-file ASSIGN TO
+           "AOCDAY2.MODELS" LINE SEQUENTIAL.
+      *> Checkpoint so a large report batch can resume after an abend
+      *> instead of rerunning the whole file from line one.
+           SELECT OPTIONAL checkpoint-file ASSIGN TO "AOCDAY2.CKPT"
            LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD input-file RECORD IS VARYING IN SIZE FROM 1 TO 1000.
        01 input-line PIC X(1000).
+       FD audit-file.
+       01 audit-line PIC X(200).
+       FD daily-summary-file.
+           COPY "DLYSUM.CPY".
+       FD model-control-file.
+       01 model-control-record.
+           05 mc-model-id PIC X(10).
+           05 FILLER PIC X.
+           05 mc-min-step PIC 9(2).
+           05 FILLER PIC X.
+           05 mc-max-step PIC 9(2).
+       FD checkpoint-file.
+       01 checkpoint-record.
+           05 ckpt-line-number PIC 9(6).
+           05 FILLER PIC X.
+           05 ckpt-result PIC 9(4).
+           05 FILLER PIC X.
+           05 ckpt-result-dampener PIC 9(4).
+           05 FILLER PIC X.
+           05 ckpt-rejected-count PIC 9(6).
        WORKING-STORAGE SECTION.
        01 input-file-eof PIC X VALUE 'N'.
        01 number-container.
            05 number-count PIC 9(2).
-           05 numbers-table PIC 9(2) OCCURS 1 TO 8 TIMES DEPENDING ON
+           05 numbers-table PIC 9(2) OCCURS 1 TO 20 TIMES DEPENDING ON
                number-count.
        01 number-container-without-one.
            05 number-without-one-count PIC 9(2).
-           05 numbers-without-one-table PIC 9(2) OCCURS 1 TO 8 TIMES
+           05 numbers-without-one-table PIC 9(2) OCCURS 1 TO 20 TIMES
                DEPENDING ON number-count.
        01 i PIC 9(2).
-       01 excluded-index PIC 9(2).
+       01 j PIC 9(2).
+       01 k PIC 9(2).
        01 result PIC 9(4) VALUE 0.
        01 result-display PIC Z(4).
-       01 result-with-one-bad PIC 9(4) VALUE 0.
+       01 result-with-dampener PIC 9(4) VALUE 0.
        01 is-valid PIC X.
+       01 unstring-pointer PIC 9(4).
+       01 line-number PIC 9(6) VALUE 0.
+       01 rejected-count PIC 9(6) VALUE 0.
+       01 line-rejected PIC X.
+
+      *> Problem Dampener controls: how many bad levels it will try
+      *> removing before giving up on a report, read once per run so
+      *> operations can tune it without a recompile.
+       01 max-bad-levels-env PIC X(10).
+       01 max-bad-levels PIC 9(2) VALUE 1.
+       01 bad-count PIC 9(2).
+       01 combo-index PIC 9(2) OCCURS 1 TO 20 TIMES DEPENDING ON
+           bad-count.
+       01 is-index-excluded PIC X.
+       01 combinations-exhausted PIC X.
+       01 dampener-succeeded PIC X.
+       01 found-position PIC 9(2).
+
+      *> Reactor-model step tolerance, looked up once per run from
+      *> the model control file; defaults to the original 1-3 band
+      *> when no control file or matching model entry is found.
+       01 reactor-model-env PIC X(10) VALUE SPACES.
+       01 min-step PIC 9(2) VALUE 1.
+       01 max-step PIC 9(2) VALUE 3.
+       01 model-file-eof PIC X.
+       01 model-found PIC X.
+
+      *> Dataset-name overrides, read once per run; unset means take
+      *> the historical default name.
+       01 input-dsn PIC X(80) VALUE "input".
+       01 audit-dsn PIC X(80) VALUE "AOCDAY2.RPT".
+       01 daily-summary-dsn PIC X(80) VALUE "DAILY.SUMMARY".
+       01 summary-file-exists PIC X.
+
+      *> Run-date stamp for the daily-summary feed.
+       01 run-date-fields.
+         05 run-date-yyyy PIC 9(4).
+         05 run-date-mm PIC 9(2).
+         05 run-date-dd PIC 9(2).
+
+      *> Checkpoint/restart controls: how often progress is saved,
+      *> and how far into the file the last checkpoint got.
+       01 checkpoint-interval-env PIC X(10).
+       01 checkpoint-interval PIC 9(6) VALUE 1000.
+       01 checkpoint-file-eof PIC X.
+       01 audit-file-eof PIC X.
+       01 resume-line-number PIC 9(6) VALUE 0.
+
+      *> End-of-job control-total trailer, in the same format as the
+      *> other two daily batch jobs, so operations has one standard
+      *> place to confirm the whole input file was consumed.
+       01 strict-safe-count PIC 9(6) VALUE 0.
+       01 totals-display PIC Z(9)9.
+
+      *> Audit-trail fields: what a report looked like and how it
+      *> was disposed of. removed-levels-text and line-status are
+      *> sized for the worst case max-bad-levels allows: up to 20
+      *> comma-joined two-digit level indexes (59 characters), plus
+      *> the "PASS - DAMPENED, REMOVED LEVEL(S) #" label it is
+      *> appended to (94 characters total).
+       01 line-status PIC X(100).
+       01 levels-text PIC X(80).
+       01 levels-text-pointer PIC 9(3).
+       01 removed-levels-text PIC X(60).
+       01 removed-levels-pointer PIC 9(2).
+       01 combo-index-display PIC Z9.
+       01 audit-discard-text PIC X(200).
+       01 audit-status-text PIC X(200).
+       01 audit-status-trimmed PIC X(200).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+         MOVE SPACES TO input-dsn.
+         ACCEPT input-dsn FROM ENVIRONMENT "AOCDAY2_INPUT_DSN".
+         IF input-dsn = SPACES
+           MOVE "input" TO input-dsn
+         END-IF.
+         MOVE SPACES TO audit-dsn.
+         ACCEPT audit-dsn FROM ENVIRONMENT "AOCDAY2_RPT_DSN".
+         IF audit-dsn = SPACES
+           MOVE "AOCDAY2.RPT" TO audit-dsn
+         END-IF.
+         MOVE SPACES TO daily-summary-dsn.
+         ACCEPT daily-summary-dsn FROM ENVIRONMENT "DAILY_SUMMARY_DSN".
+         IF daily-summary-dsn = SPACES
+           MOVE "DAILY.SUMMARY" TO daily-summary-dsn
+         END-IF.
+         MOVE SPACES TO max-bad-levels-env.
+         ACCEPT max-bad-levels-env FROM ENVIRONMENT
+             "AOCDAY2_MAX_BAD_LEVELS".
+         MOVE 1 TO max-bad-levels.
+         IF FUNCTION TRIM(max-bad-levels-env) IS NUMERIC
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(max-bad-levels-env))
+             TO max-bad-levels
+         END-IF.
+         IF max-bad-levels = 0
+           MOVE 1 TO max-bad-levels
+         END-IF.
+         ACCEPT reactor-model-env FROM ENVIRONMENT
+             "AOCDAY2_REACTOR_MODEL".
+         PERFORM LOAD-MODEL-THRESHOLDS.
+         MOVE SPACES TO checkpoint-interval-env.
+         ACCEPT checkpoint-interval-env FROM ENVIRONMENT
+             "AOCDAY2_CHECKPOINT_INTERVAL".
+         MOVE 1000 TO checkpoint-interval.
+         IF FUNCTION TRIM(checkpoint-interval-env) IS NUMERIC
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(checkpoint-interval-env))
+             TO checkpoint-interval
+         END-IF.
+         IF checkpoint-interval = 0
+           MOVE 1000 TO checkpoint-interval
+         END-IF.
+         PERFORM LOAD-CHECKPOINT.
          OPEN INPUT input-file.
+         IF resume-line-number > 0
+           OPEN EXTEND audit-file
+         ELSE
+           OPEN OUTPUT audit-file
+         END-IF.
          PERFORM UNTIL input-file-eof = 'Y'
            READ input-file
              NOT AT END
-               PERFORM PARSE-LINE
-               PERFORM CHECK-LINE
+               ADD 1 TO line-number
+               IF line-number > resume-line-number
+                 PERFORM PARSE-LINE
+                 IF line-rejected = 'Y'
+                   ADD 1 TO rejected-count
+                   MOVE "REJECTED - TOO MANY LEVELS" TO line-status
+                 ELSE
+                   PERFORM CHECK-LINE
+                 END-IF
+                 PERFORM WRITE-AUDIT-RECORD
+                 IF FUNCTION MOD(line-number, checkpoint-interval) = 0
+                   PERFORM WRITE-CHECKPOINT
+                 END-IF
+               END-IF
              AT END MOVE 'Y' TO input-file-eof
          END-PERFORM.
          CLOSE input-file.
+         CLOSE audit-file.
+         PERFORM CLEAR-CHECKPOINT.
+         MOVE result TO strict-safe-count.
          MOVE result TO result-display.
          DISPLAY FUNCTION TRIM(result-display).
-         COMPUTE result = result + result-with-one-bad.
+         COMPUTE result = result + result-with-dampener.
          MOVE result TO result-display.
          DISPLAY FUNCTION TRIM(result-display).
+         PERFORM DISPLAY-CONTROL-TOTALS.
+         PERFORM WRITE-DAILY-SUMMARY.
          STOP RUN.
 
+      *> Tokenizes one report's levels. A line with more levels than
+      *> numbers-table can hold is rejected rather than silently
+      *> truncated: the POINTER phrase shows whether the UNSTRING ran
+      *> out of receiving fields before it ran out of input.
        PARSE-LINE.
          MOVE 0 TO number-count.
+         MOVE 1 TO unstring-pointer.
+         MOVE 'N' TO line-rejected.
          UNSTRING FUNCTION TRIM(input-line) DELIMITED BY " "
              INTO numbers-table(1), numbers-table(2),
                  numbers-table(3), numbers-table(4),
                  numbers-table(5), numbers-table(6),
-                 numbers-table(7), numbers-table(8)
+                 numbers-table(7), numbers-table(8),
+                 numbers-table(9), numbers-table(10),
+                 numbers-table(11), numbers-table(12),
+                 numbers-table(13), numbers-table(14),
+                 numbers-table(15), numbers-table(16),
+                 numbers-table(17), numbers-table(18),
+                 numbers-table(19), numbers-table(20)
+             WITH POINTER unstring-pointer
              TALLYING IN number-count.
+         IF unstring-pointer <=
+             FUNCTION LENGTH(FUNCTION TRIM(input-line))
+           MOVE 'Y' TO line-rejected
+         END-IF.
+
+      *> Looks up this run's reactor model in the control file and
+      *> loads its safe step range. Leaves the original 1-3 band in
+      *> effect when the control file is absent or has no matching
+      *> model row.
+       LOAD-MODEL-THRESHOLDS.
+         MOVE 'N' TO model-found.
+         MOVE 'N' TO model-file-eof.
+         IF FUNCTION TRIM(reactor-model-env) NOT = SPACES
+           OPEN INPUT model-control-file
+           PERFORM UNTIL model-file-eof = 'Y' OR model-found = 'Y'
+             READ model-control-file
+               AT END MOVE 'Y' TO model-file-eof
+               NOT AT END
+                 IF mc-model-id = reactor-model-env
+                   MOVE 'Y' TO model-found
+                   MOVE mc-min-step TO min-step
+                   MOVE mc-max-step TO max-step
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE model-control-file
+         END-IF.
+
+      *> Restores the last saved progress so a rerun after an abend
+      *> can pick up where it left off instead of re-auditing the
+      *> whole file. Leaves resume-line-number at zero (a fresh run)
+      *> when no checkpoint file is present. Every accumulator is
+      *> re-derived from the audit file itself rather than trusted from
+      *> the checkpoint record: audit-file gets a record per line as
+      *> soon as it is processed, while the checkpoint is only taken
+      *> every checkpoint-interval lines, so trusting the checkpoint's
+      *> own line number and counts would replay (and duplicate) audit
+      *> lines already written since the last checkpoint, while
+      *> undercounting the safe/rejected totals those lines already
+      *> contributed.
+       LOAD-CHECKPOINT.
+         MOVE 'N' TO checkpoint-file-eof.
+         OPEN INPUT checkpoint-file.
+         READ checkpoint-file
+           AT END MOVE 'Y' TO checkpoint-file-eof
+         END-READ.
+         CLOSE checkpoint-file.
+         IF checkpoint-file-eof = 'N'
+           PERFORM COUNT-EXISTING-AUDIT-RECORDS
+         END-IF.
+
+      *> Rebuilds resume-line-number, result, result-with-dampener, and
+      *> rejected-count straight from the audit lines a prior, abended
+      *> run already wrote, by re-reading each line's own STATUS field,
+      *> so the restart's resume point and accumulators match what is
+      *> physically on disk rather than the last interval checkpoint.
+       COUNT-EXISTING-AUDIT-RECORDS.
+         MOVE 0 TO resume-line-number.
+         MOVE 0 TO result.
+         MOVE 0 TO result-with-dampener.
+         MOVE 0 TO rejected-count.
+         MOVE 'N' TO audit-file-eof.
+         OPEN INPUT audit-file.
+         PERFORM UNTIL audit-file-eof = 'Y'
+           READ audit-file
+             AT END MOVE 'Y' TO audit-file-eof
+             NOT AT END
+               ADD 1 TO resume-line-number
+               UNSTRING audit-line DELIMITED BY "STATUS: "
+                   INTO audit-discard-text, audit-status-text
+               MOVE FUNCTION TRIM(audit-status-text) TO
+                   audit-status-trimmed
+               EVALUATE TRUE
+                 WHEN audit-status-trimmed = "PASS - FIRST TRY"
+                   ADD 1 TO result
+                 WHEN audit-status-trimmed(1:15) = "PASS - DAMPENED"
+                   ADD 1 TO result-with-dampener
+                 WHEN audit-status-trimmed =
+                     "REJECTED - TOO MANY LEVELS"
+                   ADD 1 TO rejected-count
+               END-EVALUATE
+           END-READ
+         END-PERFORM.
+         CLOSE audit-file.
+
+      *> Saves progress every checkpoint-interval lines, so operations
+      *> has a record of roughly how far a run got; what it holds is
+      *> advisory only, since COUNT-EXISTING-AUDIT-RECORDS is what
+      *> actually drives a restart's resume point and accumulators.
+       WRITE-CHECKPOINT.
+         MOVE SPACES TO checkpoint-record.
+         MOVE line-number TO ckpt-line-number.
+         MOVE result TO ckpt-result.
+         MOVE result-with-dampener TO ckpt-result-dampener.
+         MOVE rejected-count TO ckpt-rejected-count.
+         OPEN OUTPUT checkpoint-file.
+         WRITE checkpoint-record.
+         CLOSE checkpoint-file.
+
+      *> Resets the checkpoint file once a run completes normally, so
+      *> the next run starts fresh instead of thinking it should
+      *> resume partway through a new file.
+       CLEAR-CHECKPOINT.
+         OPEN OUTPUT checkpoint-file.
+         CLOSE checkpoint-file.
+
+      *> Standard end-of-job reconciliation trailer: how many records
+      *> this run consumed, how many it rejected outright, and the
+      *> final safety-report accumulators, so operations can confirm
+      *> the job read the whole input file.
+       DISPLAY-CONTROL-TOTALS.
+         DISPLAY "------------------------------------------------".
+         DISPLAY "CONTROL TOTALS - AOCDAY2".
+         MOVE line-number TO totals-display.
+         DISPLAY "  RECORDS READ .............: "
+           FUNCTION TRIM(totals-display).
+         MOVE rejected-count TO totals-display.
+         DISPLAY "  RECORDS REJECTED/SKIPPED ..: "
+           FUNCTION TRIM(totals-display).
+         MOVE strict-safe-count TO totals-display.
+         DISPLAY "  SAFE REPORTS (STRICT) .....: "
+           FUNCTION TRIM(totals-display).
+         MOVE result TO totals-display.
+         DISPLAY "  SAFE REPORTS (W/DAMPENER) .: "
+           FUNCTION TRIM(totals-display).
+         DISPLAY "------------------------------------------------".
+
+      *> Appends this run's headline numbers to the shared daily-
+      *> summary feed (see DLYSUM.CPY) so operations can pick up the
+      *> strict and dampener-adjusted safe-report counts without
+      *> opening the full audit trail.
+       WRITE-DAILY-SUMMARY.
+         ACCEPT run-date-fields FROM DATE YYYYMMDD.
+         MOVE 'N' TO summary-file-exists.
+         OPEN INPUT daily-summary-file.
+         READ daily-summary-file
+           AT END CONTINUE
+           NOT AT END MOVE 'Y' TO summary-file-exists
+         END-READ.
+         CLOSE daily-summary-file.
+         MOVE SPACES TO daily-summary-record.
+         MOVE "AOCDAY2" TO ds-job-id.
+         STRING run-date-yyyy "-" run-date-mm "-" run-date-dd
+           INTO ds-run-date.
+         MOVE "SAFE REPORTS (STRICT)" TO ds-metric-1-label.
+         MOVE strict-safe-count TO ds-metric-1-value.
+         MOVE "SAFE REPORTS (W/DAMPENER)" TO ds-metric-2-label.
+         MOVE result TO ds-metric-2-value.
+         IF summary-file-exists = 'Y'
+           OPEN EXTEND daily-summary-file
+         ELSE
+           OPEN OUTPUT daily-summary-file
+         END-IF.
+         WRITE daily-summary-record.
+         CLOSE daily-summary-file.
 
        CHECK-LINE.
-         CALL 'is-report-valid' USING number-container, is-valid.
+         CALL 'is-report-valid' USING number-container, is-valid,
+             min-step, max-step.
          IF is-valid = "Y" THEN
            ADD 1 TO result
+           MOVE "PASS - FIRST TRY" TO line-status
          ELSE
-           PERFORM TRY-WITH-REMOVE-ONE-BAD
+           PERFORM TRY-WITH-DAMPENER
          END-IF.
 
-       TRY-WITH-REMOVE-ONE-BAD.
-         COMPUTE number-without-one-count = number-count - 1.
-         PERFORM VARYING excluded-index FROM 1 BY 1
-             UNTIL excluded-index > number-count
-           PERFORM VARYING i FROM 1 BY 1
-               UNTIL i > number-count
-             IF i < excluded-index THEN
-               MOVE numbers-table(i) TO numbers-without-one-table(i)
-             END-IF
-             IF i > excluded-index THEN
-               MOVE numbers-table(i) TO numbers-without-one-table(i - 1)
+      *> The Problem Dampener: tries removing one bad level, then two,
+      *> and so on up to max-bad-levels, stopping at the first
+      *> combination that makes the report valid. Records which
+      *> level indexes (if any) it had to remove, for the audit
+      *> trail.
+       TRY-WITH-DAMPENER.
+         MOVE "FAIL" TO line-status.
+         MOVE 'N' TO dampener-succeeded.
+         PERFORM VARYING bad-count FROM 1 BY 1
+             UNTIL bad-count > max-bad-levels
+             OR dampener-succeeded = 'Y'
+           IF bad-count <= number-count
+             PERFORM INIT-COMBINATION
+             PERFORM UNTIL combinations-exhausted = 'Y'
+                 OR dampener-succeeded = 'Y'
+               PERFORM BUILD-WITHOUT-N-BAD-LEVELS
+               CALL 'is-report-valid' USING
+                   number-container-without-one, is-valid,
+                   min-step, max-step
+               IF is-valid = "Y" THEN
+                 MOVE 'Y' TO dampener-succeeded
+                 ADD 1 TO result-with-dampener
+                 PERFORM FORMAT-REMOVED-LEVELS-TEXT
+                 STRING "PASS - DAMPENED, REMOVED LEVEL(S) #"
+                   FUNCTION TRIM(removed-levels-text)
+                   INTO line-status
+               ELSE
+                 PERFORM ADVANCE-COMBINATION
+               END-IF
+             END-PERFORM
+           END-IF
+         END-PERFORM.
+
+      *> Starts the combination odometer at indexes 1..bad-count.
+       INIT-COMBINATION.
+         MOVE 'N' TO combinations-exhausted.
+         PERFORM VARYING j FROM 1 BY 1 UNTIL j > bad-count
+           MOVE j TO combo-index(j)
+         END-PERFORM.
+
+      *> Copies numbers-table into numbers-without-one-table, leaving
+      *> out every position named in combo-index.
+       BUILD-WITHOUT-N-BAD-LEVELS.
+         MOVE 0 TO number-without-one-count.
+         PERFORM VARYING i FROM 1 BY 1 UNTIL i > number-count
+           MOVE 'N' TO is-index-excluded
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j > bad-count
+             IF combo-index(j) = i
+               MOVE 'Y' TO is-index-excluded
              END-IF
            END-PERFORM
-           CALL 'is-report-valid' USING number-container-without-one,
-               is-valid
-           IF is-valid = "Y" THEN
-             ADD 1 TO result-with-one-bad
+           IF is-index-excluded = 'N'
+             ADD 1 TO number-without-one-count
+             MOVE numbers-table(i) TO
+               numbers-without-one-table(number-without-one-count)
+           END-IF
+         END-PERFORM.
+
+      *> Advances combo-index to the next ascending combination of
+      *> bad-count positions out of number-count, the standard
+      *> combination-successor algorithm. Sets combinations-exhausted
+      *> when every combination of this size has been tried.
+       ADVANCE-COMBINATION.
+         MOVE 0 TO found-position.
+         PERFORM VARYING j FROM bad-count BY -1 UNTIL j < 1
+           IF combo-index(j) < number-count - bad-count + j
+             MOVE j TO found-position
              EXIT PERFORM
            END-IF
          END-PERFORM.
+         IF found-position = 0
+           MOVE 'Y' TO combinations-exhausted
+         ELSE
+           ADD 1 TO combo-index(found-position)
+           COMPUTE k = found-position + 1
+           PERFORM VARYING k FROM k BY 1
+               UNTIL k > bad-count
+             COMPUTE combo-index(k) = combo-index(k - 1) + 1
+           END-PERFORM
+         END-IF.
+
+      *> Renders the removed level indexes for the audit line, e.g.
+      *> "2,5".
+       FORMAT-REMOVED-LEVELS-TEXT.
+         MOVE SPACES TO removed-levels-text.
+         MOVE 1 TO removed-levels-pointer.
+         PERFORM VARYING j FROM 1 BY 1 UNTIL j > bad-count
+           IF j > 1
+             STRING "," INTO removed-levels-text
+               WITH POINTER removed-levels-pointer
+           END-IF
+           MOVE combo-index(j) TO combo-index-display
+           STRING FUNCTION TRIM(combo-index-display)
+             INTO removed-levels-text
+             WITH POINTER removed-levels-pointer
+         END-PERFORM.
+
+      *> Builds a blank-separated text rendering of the parsed
+      *> levels for the audit line.
+       FORMAT-LEVELS-TEXT.
+         MOVE SPACES TO levels-text.
+         MOVE 1 TO levels-text-pointer.
+         IF line-rejected = 'Y'
+           STRING "(UNPARSED - LINE REJECTED)" INTO levels-text
+         ELSE
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > number-count
+             STRING numbers-table(i) " "
+               INTO levels-text
+               WITH POINTER levels-text-pointer
+           END-PERFORM
+         END-IF.
+
+      *> Writes one audit-trail line for the report just processed.
+       WRITE-AUDIT-RECORD.
+         PERFORM FORMAT-LEVELS-TEXT.
+         MOVE SPACES TO audit-line.
+         STRING "LINE " line-number
+           "  LEVELS: " FUNCTION TRIM(levels-text)
+           "  STATUS: " FUNCTION TRIM(line-status)
+           INTO audit-line.
+         WRITE audit-line.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. is-report-valid.
@@ -97,35 +541,48 @@
        LINKAGE SECTION.
        01 report-container.
            05 report-count PIC 9(2).
-           05 report-table PIC 9(2) OCCURS 1 TO 8 TIMES DEPENDING ON
+           05 report-table PIC 9(2) OCCURS 1 TO 20 TIMES DEPENDING ON
              report-count.
        01 is-valid PIC X.
+       01 min-step PIC 9(2).
+       01 max-step PIC 9(2).
 
-       PROCEDURE DIVISION USING report-container, BY REFERENCE is-valid.
-       COMPUTE diff = report-table(2) - report-table(1)
-       PERFORM VARYING i FROM 2 BY 1 UNTIL i > report-count
-           MOVE "Y" TO is-valid
-           COMPUTE new-diff = report-table(i) - report-table(i - 1)
-           EVALUATE diff
-             WHEN IS ZERO
-               MOVE "N" TO is-valid
-               EXIT PERFORM
-             WHEN IS POSITIVE
-               IF new-diff IS NOT POSITIVE
-                 MOVE "N" TO is-valid
-                 EXIT PERFORM
-               END-IF
-             WHEN IS NEGATIVE
-               IF new-diff IS NOT NEGATIVE
+       PROCEDURE DIVISION USING report-container, BY REFERENCE is-valid,
+           BY REFERENCE min-step, BY REFERENCE max-step.
+       IF report-count < 2
+      *> A report with fewer than two levels has no adjacent pair to
+      *> violate the monotonic/step rules, so it is trivially valid.
+      *> Deciding this explicitly also avoids leaving is-valid holding
+      *> whatever an unrelated earlier CALL happened to set it to,
+      *> since the comparison loop below never runs in this case.
+         MOVE "Y" TO is-valid
+       ELSE
+         COMPUTE diff = report-table(2) - report-table(1)
+         PERFORM VARYING i FROM 2 BY 1 UNTIL i > report-count
+             MOVE "Y" TO is-valid
+             COMPUTE new-diff = report-table(i) - report-table(i - 1)
+             EVALUATE diff
+               WHEN IS ZERO
                  MOVE "N" TO is-valid
                  EXIT PERFORM
-               END-IF
-           END-EVALUATE
-           IF FUNCTION ABS(new-diff) > 3 OR FUNCTION ABS(new-diff) < 1
-           THEN
-             MOVE "N" TO is-valid
-             EXIT PERFORM
-           END-IF
-       END-PERFORM.
+               WHEN IS POSITIVE
+                 IF new-diff IS NOT POSITIVE
+                   MOVE "N" TO is-valid
+                   EXIT PERFORM
+                 END-IF
+               WHEN IS NEGATIVE
+                 IF new-diff IS NOT NEGATIVE
+                   MOVE "N" TO is-valid
+                   EXIT PERFORM
+                 END-IF
+             END-EVALUATE
+             IF FUNCTION ABS(new-diff) > max-step OR
+                 FUNCTION ABS(new-diff) < min-step
+             THEN
+               MOVE "N" TO is-valid
+               EXIT PERFORM
+             END-IF
+         END-PERFORM
+       END-IF.
        GOBACK.
        END PROGRAM is-report-valid.
