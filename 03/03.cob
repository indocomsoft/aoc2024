@@ -5,42 +5,423 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOT OPTIONAL input-file ASSIGN TO "input"
+      *> Dataset names default to the historical literals below but
+      *> can be overridden per run (AOCDAY3_INPUT_DSN, AOCDAY3_LOG_DSN)
+      *> so operations can point a job at a different day's corrupted
+      *> memory dump without a recompile.
+           SELECT NOT OPTIONAL input-file ASSIGN DYNAMIC input-dsn
+           LINE SEQUENTIAL.
+           SELECT OPTIONAL transaction-log-file ASSIGN DYNAMIC log-dsn
+           LINE SEQUENTIAL.
+      *> Scratch copy used to drop any transaction-log entries a
+      *> restart would otherwise duplicate (see TRUNCATE-TRANSACTION-
+      *> LOG).
+           SELECT OPTIONAL transaction-log-temp-file ASSIGN TO
+           "AOCDAY3.LOGTMP" LINE SEQUENTIAL.
+      *> Shared consolidated daily-summary feed, appended to by all
+      *> three daily batch jobs so operations has one place to pick
+      *> up each run's headline numbers instead of three SYSOUTs.
+           SELECT OPTIONAL daily-summary-file ASSIGN DYNAMIC
+           daily-summary-dsn LINE SEQUENTIAL.
+      *> Recognized instruction set, so a new opcode (a wider dump
+      *> format, a future AoC day reusing this scanner) can be added
+      *> without recompiling the program.
+           SELECT OPTIONAL opcode-control-file ASSIGN TO
+           "AOCDAY3.OPCODES" LINE SEQUENTIAL.
+      *> Checkpoint so a large memory dump only has to be rescanned
+      *> from the point of the last abend, not from the top of
+      *> whichever part (mul() totaling or do()/don't() gating) was
+      *> running.
+           SELECT OPTIONAL checkpoint-file ASSIGN TO "AOCDAY3.CKPT"
            LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD input-file RECORD IS VARYING IN SIZE FROM 1 TO 99999 DEPENDING
-           ON input-line-length.
-       01 input-line PIC X(99999).
+       FD input-file RECORD IS VARYING IN SIZE FROM 1 TO 999999
+           DEPENDING ON input-line-length.
+       01 input-line PIC X(999999).
+       FD transaction-log-file.
+       01 log-line PIC X(150).
+       FD transaction-log-temp-file.
+       01 log-temp-line PIC X(150).
+       FD daily-summary-file.
+           COPY "DLYSUM.CPY".
+       FD opcode-control-file.
+       01 opcode-control-record.
+           05 oc-prefix PIC X(10).
+           05 FILLER PIC X.
+           05 oc-arity PIC 9(1).
+           05 FILLER PIC X.
+           05 oc-action PIC X(10).
+       FD checkpoint-file.
+       01 checkpoint-record.
+           05 ckpt-part PIC 9(1).
+           05 FILLER PIC X.
+           05 ckpt-part-one-result PIC 9(10).
+           05 FILLER PIC X.
+           05 ckpt-lines-processed PIC 9(9).
+           05 FILLER PIC X.
+           05 ckpt-cumulative-offset PIC 9(9).
+           05 FILLER PIC X.
+           05 ckpt-result PIC 9(10).
+           05 FILLER PIC X.
+           05 ckpt-enabled PIC X.
        WORKING-STORAGE SECTION.
-       01 input-line-length PIC 9(5).
-       01 i PIC 9(5).
+       01 input-line-length PIC 9(6).
+       01 i PIC 9(6).
        01 input-file-eof PIC X.
+      *> state (and the partial operand text below) is initialized
+      *> once per pass, not per line, so an instruction split across
+      *> a READ boundary is still recognized: the in-progress operand
+      *> carries forward into the next record instead of being
+      *> discarded at end-of-line.
        01 state PIC 9.
          88 looking-for-prefix VALUE 0.
          88 state-first-number VALUE 1.
          88 state-second-number VALUE 2.
-       01 start-index PIC 9(5).
+       01 first-number-text PIC X(10).
+       01 first-number-length PIC 9(2).
+       01 second-number-text PIC X(10).
+       01 second-number-length PIC 9(2).
        01 first-number PIC 9(10).
        01 second-number PIC 9(10).
        01 result PIC 9(10).
        01 result-display PIC Z(10).
        01 enabled PIC X VALUE 'Y'.
 
+      *> Transaction-log support: current-part/cumulative-offset let
+      *> each recovered mul() be traced back to an absolute character
+      *> position in the original dump rather than a line-relative one.
+       01 current-part PIC 9.
+       01 cumulative-offset PIC 9(9).
+       01 match-start-position PIC 9(9).
+       01 product PIC 9(20).
+       01 log-position-display PIC Z(9).
+       01 log-first-display PIC Z(10).
+       01 log-second-display PIC Z(10).
+       01 log-product-display PIC Z(20).
+       01 log-total-display PIC Z(10).
+       01 log-line-number PIC 9(6).
+
+      *> TRUNCATE-TRANSACTION-LOG support: the line number and part
+      *> number are written at fixed positions in every log line (see
+      *> WRITE-TRANSACTION-LOG-RECORD) specifically so a restart can
+      *> read them back with reference modification instead of
+      *> re-parsing the whole free-text line.
+       01 tlog-eof PIC X.
+       01 log-line-number-parsed PIC 9(6).
+       01 log-part-parsed PIC 9(1).
+
+      *> Instruction table: each row is an opcode this scanner
+      *> recognizes while looking-for-prefix. Arity 0 opcodes (do(),
+      *> don't()) act immediately; arity 2 opcodes (mul()) hand off to
+      *> the first-number/second-number states to collect operands.
+       01 opcode-count PIC 9(2).
+       01 opcode-index PIC 9(2).
+       01 opcode-defs OCCURS 1 TO 20 TIMES DEPENDING ON opcode-count.
+           05 op-prefix PIC X(10).
+           05 op-prefix-length PIC 9(2).
+           05 op-arity PIC 9(1).
+           05 op-action PIC X(10).
+       01 opcode-file-eof PIC X.
+       01 opcode-count-exceeded PIC X VALUE 'N'.
+       01 opcode-arity-invalid PIC X VALUE 'N'.
+       01 opcode-action-invalid PIC X VALUE 'N'.
+       01 opcode-matched PIC X.
+       01 matched-prefix-length PIC 9(2).
+       01 matched-arity PIC 9(1).
+       01 matched-action PIC X(10).
+
+      *> Dataset-name overrides, read once per run; unset means take
+      *> the historical default name.
+       01 input-dsn PIC X(80) VALUE "input".
+       01 log-dsn PIC X(80) VALUE "AOCDAY3.LOG".
+       01 daily-summary-dsn PIC X(80) VALUE "DAILY.SUMMARY".
+       01 summary-file-exists PIC X.
+
+      *> Run-date stamp for the daily-summary feed.
+       01 run-date-fields.
+         05 run-date-yyyy PIC 9(4).
+         05 run-date-mm PIC 9(2).
+         05 run-date-dd PIC 9(2).
+
+      *> End-of-job control-total trailer, in the same format as the
+      *> other two daily batch jobs, so operations has one standard
+      *> place to confirm the whole memory dump was scanned.
+       01 totals-display PIC Z(9)9.
+
+      *> Checkpoint/restart controls. Each part only checkpoints at a
+      *> line boundary where state is back to looking-for-prefix, so a
+      *> restart never has to reconstruct an in-progress operand; it
+      *> just re-opens input-file and discards the lines the last
+      *> checkpoint already accounted for.
+       01 checkpoint-interval-env PIC X(10).
+       01 checkpoint-interval PIC 9(9) VALUE 1000.
+       01 checkpoint-file-eof PIC X.
+       01 resume-part PIC 9(1) VALUE 0.
+       01 resume-part-one-result PIC 9(10) VALUE 0.
+       01 resume-lines-processed PIC 9(9) VALUE 0.
+       01 resume-cumulative-offset PIC 9(9) VALUE 0.
+       01 resume-result PIC 9(10) VALUE 0.
+       01 resume-enabled PIC X VALUE 'Y'.
+       01 part-one-result PIC 9(10) VALUE 0.
+       01 lines-processed PIC 9(9).
+       01 lines-skipped PIC 9(9).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM PART-ONE.
+           MOVE SPACES TO input-dsn.
+           ACCEPT input-dsn FROM ENVIRONMENT "AOCDAY3_INPUT_DSN".
+           IF input-dsn = SPACES
+             MOVE "input" TO input-dsn
+           END-IF.
+           MOVE SPACES TO log-dsn.
+           ACCEPT log-dsn FROM ENVIRONMENT "AOCDAY3_LOG_DSN".
+           IF log-dsn = SPACES
+             MOVE "AOCDAY3.LOG" TO log-dsn
+           END-IF.
+           MOVE SPACES TO daily-summary-dsn.
+           ACCEPT daily-summary-dsn FROM ENVIRONMENT
+               "DAILY_SUMMARY_DSN".
+           IF daily-summary-dsn = SPACES
+             MOVE "DAILY.SUMMARY" TO daily-summary-dsn
+           END-IF.
+           PERFORM LOAD-OPCODE-TABLE.
+           MOVE SPACES TO checkpoint-interval-env.
+           ACCEPT checkpoint-interval-env FROM ENVIRONMENT
+               "AOCDAY3_CHECKPOINT_INTERVAL".
+           MOVE 1000 TO checkpoint-interval.
+           IF FUNCTION TRIM(checkpoint-interval-env) IS NUMERIC
+             MOVE FUNCTION NUMVAL(FUNCTION TRIM
+                 (checkpoint-interval-env)) TO checkpoint-interval
+           END-IF.
+           IF checkpoint-interval = 0
+             MOVE 1000 TO checkpoint-interval
+           END-IF.
+           PERFORM LOAD-CHECKPOINT.
+           IF resume-part > 0
+             PERFORM TRUNCATE-TRANSACTION-LOG
+             OPEN EXTEND transaction-log-file
+           ELSE
+             OPEN OUTPUT transaction-log-file
+           END-IF.
+           IF resume-part < 2
+             PERFORM PART-ONE
+             MOVE result TO part-one-result
+             PERFORM WRITE-PART-TWO-START-CHECKPOINT
+           ELSE
+             MOVE resume-part-one-result TO part-one-result
+             MOVE part-one-result TO result-display
+             DISPLAY FUNCTION TRIM(result-display)
+           END-IF.
            PERFORM PART-TWO.
+           CLOSE transaction-log-file.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM DISPLAY-CONTROL-TOTALS.
+           PERFORM WRITE-DAILY-SUMMARY.
            STOP RUN.
 
+      *> Restores the checkpointed part, position, and accumulators
+      *> from the last run so a rerun after an abend can resume there.
+      *> Leaves resume-part at zero (a fresh run) when no checkpoint
+      *> file is present.
+       LOAD-CHECKPOINT.
+           MOVE 'N' TO checkpoint-file-eof.
+           OPEN INPUT checkpoint-file.
+           READ checkpoint-file
+             AT END MOVE 'Y' TO checkpoint-file-eof
+           END-READ.
+           IF checkpoint-file-eof = 'N'
+             MOVE ckpt-part TO resume-part
+             MOVE ckpt-part-one-result TO resume-part-one-result
+             MOVE ckpt-lines-processed TO resume-lines-processed
+             MOVE ckpt-cumulative-offset TO resume-cumulative-offset
+             MOVE ckpt-result TO resume-result
+             MOVE ckpt-enabled TO resume-enabled
+           END-IF.
+           CLOSE checkpoint-file.
+
+      *> A restart re-scans every line from the last checkpoint's
+      *> lines-processed onward, since that is the only position a
+      *> LINE SEQUENTIAL file can resume from. But transaction-log-file
+      *> already has an entry for every mul() recovered before the
+      *> abend, including the ones on lines between the last checkpoint
+      *> and the abend itself - rescanning those lines a second time
+      *> would duplicate those entries. Each log line carries its
+      *> source line number and part (see WRITE-TRANSACTION-LOG-RECORD)
+      *> precisely so this paragraph can drop any entry that belongs to
+      *> a line the restart is about to reprocess, before the main
+      *> procedure re-opens the file EXTEND and resumes scanning.
+       TRUNCATE-TRANSACTION-LOG.
+           MOVE 'N' TO tlog-eof.
+           OPEN INPUT transaction-log-file.
+           OPEN OUTPUT transaction-log-temp-file.
+           PERFORM UNTIL tlog-eof = 'Y'
+             READ transaction-log-file
+               AT END MOVE 'Y' TO tlog-eof
+               NOT AT END
+                 MOVE log-line(6:6) TO log-line-number-parsed
+                 MOVE log-line(18:1) TO log-part-parsed
+                 IF (log-part-parsed = 1 AND
+                     (resume-part = 2 OR
+                      log-line-number-parsed <= resume-lines-processed))
+                     OR
+                    (log-part-parsed = 2 AND
+                     log-line-number-parsed <= resume-lines-processed)
+                   MOVE log-line TO log-temp-line
+                   WRITE log-temp-line
+                 END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE transaction-log-file.
+           CLOSE transaction-log-temp-file.
+           OPEN OUTPUT transaction-log-file.
+           OPEN INPUT transaction-log-temp-file.
+           MOVE 'N' TO tlog-eof.
+           PERFORM UNTIL tlog-eof = 'Y'
+             READ transaction-log-temp-file
+               AT END MOVE 'Y' TO tlog-eof
+               NOT AT END
+                 MOVE log-temp-line TO log-line
+                 WRITE log-line
+             END-READ
+           END-PERFORM.
+           CLOSE transaction-log-file.
+           CLOSE transaction-log-temp-file.
+
+      *> Marks the transition from part one to part two, so an abend
+      *> early in part two still knows part one's already-final total
+      *> instead of redoing it.
+       WRITE-PART-TWO-START-CHECKPOINT.
+           MOVE SPACES TO checkpoint-record.
+           MOVE 2 TO ckpt-part.
+           MOVE part-one-result TO ckpt-part-one-result.
+           MOVE 0 TO ckpt-lines-processed.
+           MOVE 0 TO ckpt-cumulative-offset.
+           MOVE 0 TO ckpt-result.
+           MOVE 'Y' TO ckpt-enabled.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+      *> Saves part one's progress every checkpoint-interval lines.
+       WRITE-CHECKPOINT-PART-ONE.
+           MOVE SPACES TO checkpoint-record.
+           MOVE 1 TO ckpt-part.
+           MOVE 0 TO ckpt-part-one-result.
+           MOVE lines-processed TO ckpt-lines-processed.
+           MOVE cumulative-offset TO ckpt-cumulative-offset.
+           MOVE result TO ckpt-result.
+           MOVE enabled TO ckpt-enabled.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+      *> Saves part two's progress every checkpoint-interval lines,
+      *> including the enabled/disabled gate so a restart honors the
+      *> same do()/don't() state the abended run was in.
+       WRITE-CHECKPOINT-PART-TWO.
+           MOVE SPACES TO checkpoint-record.
+           MOVE 2 TO ckpt-part.
+           MOVE part-one-result TO ckpt-part-one-result.
+           MOVE lines-processed TO ckpt-lines-processed.
+           MOVE cumulative-offset TO ckpt-cumulative-offset.
+           MOVE result TO ckpt-result.
+           MOVE enabled TO ckpt-enabled.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
+      *> Resets the checkpoint file once both parts complete
+      *> normally, so the next run starts fresh instead of thinking
+      *> it should resume partway through a new dump.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+
+      *> Standard end-of-job reconciliation trailer: how many lines of
+      *> the memory dump this run scanned and the two passes' final
+      *> accumulators, so operations can confirm the job read the
+      *> whole dump. The scanner has no per-record rejection concept,
+      *> so records rejected/skipped is always reported as zero.
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "------------------------------------------------".
+           DISPLAY "CONTROL TOTALS - AOCDAY3".
+           MOVE lines-processed TO totals-display.
+           DISPLAY "  RECORDS READ .............: "
+             FUNCTION TRIM(totals-display).
+           MOVE 0 TO totals-display.
+           DISPLAY "  RECORDS REJECTED/SKIPPED ..: "
+             FUNCTION TRIM(totals-display).
+           MOVE part-one-result TO totals-display.
+           DISPLAY "  PART ONE RESULT ..........: "
+             FUNCTION TRIM(totals-display).
+           MOVE result TO totals-display.
+           DISPLAY "  PART TWO RESULT ..........: "
+             FUNCTION TRIM(totals-display).
+           DISPLAY "------------------------------------------------".
+
+      *> Appends this run's headline numbers to the shared daily-
+      *> summary feed (see DLYSUM.CPY) so operations can pick up the
+      *> recovered mul() totals without opening the full transaction
+      *> log.
+       WRITE-DAILY-SUMMARY.
+           ACCEPT run-date-fields FROM DATE YYYYMMDD.
+           MOVE 'N' TO summary-file-exists.
+           OPEN INPUT daily-summary-file.
+           READ daily-summary-file
+             AT END CONTINUE
+             NOT AT END MOVE 'Y' TO summary-file-exists
+           END-READ.
+           CLOSE daily-summary-file.
+           MOVE SPACES TO daily-summary-record.
+           MOVE "AOCDAY3" TO ds-job-id.
+           STRING run-date-yyyy "-" run-date-mm "-" run-date-dd
+             INTO ds-run-date.
+           MOVE "PART ONE RESULT" TO ds-metric-1-label.
+           MOVE part-one-result TO ds-metric-1-value.
+           MOVE "PART TWO RESULT" TO ds-metric-2-label.
+           MOVE result TO ds-metric-2-value.
+           IF summary-file-exists = 'Y'
+             OPEN EXTEND daily-summary-file
+           ELSE
+             OPEN OUTPUT daily-summary-file
+           END-IF.
+           WRITE daily-summary-record.
+           CLOSE daily-summary-file.
+
        PART-ONE.
-           MOVE 0 TO result.
+           MOVE 1 TO current-part.
+           SET looking-for-prefix TO TRUE.
            MOVE 'N' TO input-file-eof.
+           MOVE 0 TO lines-processed.
+           IF resume-part = 1
+             MOVE resume-result TO result
+             MOVE resume-cumulative-offset TO cumulative-offset
+             MOVE resume-lines-processed TO lines-skipped
+             MOVE resume-enabled TO enabled
+           ELSE
+             MOVE 0 TO result
+             MOVE 0 TO cumulative-offset
+             MOVE 0 TO lines-skipped
+             MOVE 'Y' TO enabled
+           END-IF.
            OPEN INPUT input-file.
            PERFORM UNTIL input-file-eof = 'Y'
              READ input-file
-               NOT AT END PERFORM PARSE-LINE-PART-ONE
+               NOT AT END
+                 IF lines-processed < lines-skipped
+                   ADD 1 TO lines-processed
+                 ELSE
+                   PERFORM PARSE-LINE-PART-ONE
+                   COMPUTE cumulative-offset = cumulative-offset +
+                       input-line-length + 1
+                   ADD 1 TO lines-processed
+                   IF looking-for-prefix AND FUNCTION MOD
+                       (lines-processed, checkpoint-interval) = 0
+                     PERFORM WRITE-CHECKPOINT-PART-ONE
+                   END-IF
+                 END-IF
                AT END MOVE 'Y' TO input-file-eof
            END-PERFORM.
            CLOSE input-file.
@@ -48,28 +429,69 @@
            DISPLAY FUNCTION TRIM(result-display).
 
        PART-TWO.
-           MOVE 0 TO result.
+           MOVE 2 TO current-part.
+           SET looking-for-prefix TO TRUE.
            MOVE 'N' TO input-file-eof.
+           MOVE 0 TO lines-processed.
+           IF resume-part = 2
+             MOVE resume-result TO result
+             MOVE resume-cumulative-offset TO cumulative-offset
+             MOVE resume-lines-processed TO lines-skipped
+             MOVE resume-enabled TO enabled
+           ELSE
+             MOVE 0 TO result
+             MOVE 0 TO cumulative-offset
+             MOVE 0 TO lines-skipped
+             MOVE 'Y' TO enabled
+           END-IF.
            OPEN INPUT input-file.
            PERFORM UNTIL input-file-eof = 'Y'
              READ input-file
-               NOT AT END PERFORM PARSE-LINE-PART-TWO
+               NOT AT END
+                 IF lines-processed < lines-skipped
+                   ADD 1 TO lines-processed
+                 ELSE
+                   PERFORM PARSE-LINE-PART-TWO
+                   COMPUTE cumulative-offset = cumulative-offset +
+                       input-line-length + 1
+                   ADD 1 TO lines-processed
+                   IF looking-for-prefix AND FUNCTION MOD
+                       (lines-processed, checkpoint-interval) = 0
+                     PERFORM WRITE-CHECKPOINT-PART-TWO
+                   END-IF
+                 END-IF
                AT END MOVE 'Y' TO input-file-eof
            END-PERFORM.
            CLOSE input-file.
            MOVE result TO result-display.
            DISPLAY FUNCTION TRIM(result-display).
 
-      *> Parse using a finite state machine
+      *> Parse using a finite state machine. The state carries across
+      *> calls (one call per input record), so an instruction that
+      *> began on a prior line finishes correctly here.
+      *> Part one's result is a sum of every mul() with no do()/don't()
+      *> gating, so arity-0 opcodes are recognized (and skipped over)
+      *> here but never applied: letting APPLY-ARITY-ZERO-ACTION toggle
+      *> enabled during part one would leave it reflecting the state at
+      *> the last do()/don't() seen, even though part one's own mul()
+      *> handling never consults it - exactly the kind of stale flag
+      *> that made the ENABLED= field on a PART=1 transaction-log line
+      *> misleading.
        PARSE-LINE-PART-ONE.
-           SET looking-for-prefix TO TRUE.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > input-line-length
              EVALUATE TRUE
                WHEN looking-for-prefix
-                 IF input-line(i:4) = "mul(" THEN
-                   SET state-first-number TO TRUE
-                   ADD 3 TO i
-                   ADD 1 TO i GIVING start-index
+                 PERFORM MATCH-OPCODE-AT-POSITION
+                 IF opcode-matched = 'Y'
+                   IF matched-arity = 0
+                     COMPUTE i = i + matched-prefix-length - 1
+                   ELSE
+                     COMPUTE match-start-position = cumulative-offset
+                         + i
+                     MOVE 0 TO first-number-length
+                     SET state-first-number TO TRUE
+                     COMPUTE i = i + matched-prefix-length - 1
+                   END-IF
                  END-IF
                WHEN state-first-number
                  PERFORM HANDLE-STATE-FIRST-NUMBER
@@ -79,24 +501,24 @@
            END-PERFORM.
 
        PARSE-LINE-PART-TWO.
-           SET looking-for-prefix TO TRUE.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > input-line-length
              EVALUATE TRUE
                WHEN looking-for-prefix
-                 EVALUATE TRUE
-                   WHEN input-line(i:4) = "mul("
-                     IF enabled = 'Y' THEN
+                 PERFORM MATCH-OPCODE-AT-POSITION
+                 IF opcode-matched = 'Y'
+                   IF matched-arity = 0
+                     PERFORM APPLY-ARITY-ZERO-ACTION
+                     COMPUTE i = i + matched-prefix-length - 1
+                   ELSE
+                     IF enabled = 'Y'
+                       COMPUTE match-start-position =
+                           cumulative-offset + i
+                       MOVE 0 TO first-number-length
                        SET state-first-number TO TRUE
-                       ADD 3 TO i
-                       ADD 1 to i GIVING start-index
+                       COMPUTE i = i + matched-prefix-length - 1
                      END-IF
-                   WHEN input-line(i:4) = "do()"
-                     MOVE 'Y' TO enabled
-                     ADD 3 TO i
-                   WHEN input-line(i:7) = "don't()"
-                     MOVE 'N' TO enabled
-                     ADD 6 TO i
-                 END-EVALUATE
+                   END-IF
+                 END-IF
                WHEN state-first-number
                  IF enabled = 'Y' PERFORM HANDLE-STATE-FIRST-NUMBER
                WHEN state-second-number
@@ -104,26 +526,193 @@
              END-EVALUATE
            END-PERFORM.
 
+      *> Scans the instruction table for an opcode whose prefix starts
+      *> at the current position, stopping at the first match (the
+      *> table's own order breaks any ties, same as the old literal
+      *> mul()/do()/don't() checks did).
+       MATCH-OPCODE-AT-POSITION.
+           MOVE 'N' TO opcode-matched.
+           PERFORM VARYING opcode-index FROM 1 BY 1
+               UNTIL opcode-index > opcode-count OR opcode-matched = 'Y'
+             IF i + op-prefix-length(opcode-index) - 1 <=
+                 input-line-length
+               IF input-line(i:op-prefix-length(opcode-index)) =
+                   op-prefix(opcode-index)
+                     (1:op-prefix-length(opcode-index))
+                 MOVE 'Y' TO opcode-matched
+                 MOVE op-arity(opcode-index) TO matched-arity
+                 MOVE op-action(opcode-index) TO matched-action
+                 MOVE op-prefix-length(opcode-index) TO
+                     matched-prefix-length
+               END-IF
+             END-IF
+           END-PERFORM.
+
+      *> Applies an arity-0 opcode's effect immediately, in place of
+      *> the old do()/don't() literal checks.
+       APPLY-ARITY-ZERO-ACTION.
+           EVALUATE matched-action
+             WHEN "ENABLE"
+               MOVE 'Y' TO enabled
+             WHEN "DISABLE"
+               MOVE 'N' TO enabled
+           END-EVALUATE.
+
+      *> Operands are accumulated one character at a time into a text
+      *> buffer rather than sliced out of input-line by position, so
+      *> an operand that runs past end-of-line is still intact when
+      *> its closing delimiter finally shows up on a later record.
        HANDLE-STATE-FIRST-NUMBER.
            IF input-line(i:1) = "," THEN
-             MOVE input-line(start-index:(i - start-index + 1)) TO
+             MOVE first-number-text(1:first-number-length) TO
                  first-number
+             MOVE 0 TO second-number-length
              SET state-second-number TO TRUE
-             ADD 1 to i GIVING start-index
            ELSE
-             IF input-line(i:1) IS NOT NUMERIC THEN
+             IF input-line(i:1) IS NUMERIC THEN
+               ADD 1 TO first-number-length
+               MOVE input-line(i:1) TO
+                   first-number-text(first-number-length:1)
+             ELSE
                SET looking-for-prefix TO TRUE
              END-IF
            END-IF.
 
+      *> The two operands are combined per the matched opcode's own
+      *> action rather than always multiplied, so a control-file
+      *> opcode declared with an ADD action (see LOAD-OPCODE-TABLE)
+      *> is actually honored instead of silently being treated as a
+      *> second mul().
        HANDLE-STATE-SECOND-NUMBER.
            IF input-line(i:1) = ")"
-             MOVE input-line(start-index:(i - start-index + 1)) TO
+             MOVE second-number-text(1:second-number-length) TO
                  second-number
              SET looking-for-prefix TO TRUE
-             COMPUTE result = result + first-number * second-number
+             EVALUATE matched-action
+               WHEN "ADD"
+                 COMPUTE product = first-number + second-number
+               WHEN OTHER
+                 COMPUTE product = first-number * second-number
+             END-EVALUATE
+             COMPUTE result = result + product
+             PERFORM WRITE-TRANSACTION-LOG-RECORD
            ELSE
-             IF input-line(i:1) IS NOT NUMERIC THEN
+             IF input-line(i:1) IS NUMERIC THEN
+               ADD 1 TO second-number-length
+               MOVE input-line(i:1) TO
+                   second-number-text(second-number-length:1)
+             ELSE
                SET looking-for-prefix TO TRUE
              END-IF
            END-IF.
+
+      *> Traces one recovered mul() back to its absolute position in
+      *> the dump, alongside its operands, product, the enabled/
+      *> disabled state it was honored under, and the running total
+      *> immediately after it was applied.
+       WRITE-TRANSACTION-LOG-RECORD.
+           COMPUTE log-line-number = lines-processed + 1.
+           MOVE match-start-position TO log-position-display.
+           MOVE first-number TO log-first-display.
+           MOVE second-number TO log-second-display.
+           MOVE product TO log-product-display.
+           MOVE result TO log-total-display.
+           MOVE SPACES TO log-line.
+      *> LINE= and PART= are written at fixed positions (columns 6-11
+      *> and 18) so TRUNCATE-TRANSACTION-LOG can read them back with
+      *> reference modification on a restart.
+           STRING "LINE=" log-line-number
+             " PART=" current-part
+             " POS=" FUNCTION TRIM(log-position-display)
+             " MUL(" FUNCTION TRIM(log-first-display)
+             "," FUNCTION TRIM(log-second-display)
+             ")=" FUNCTION TRIM(log-product-display)
+             " ENABLED=" enabled
+             " RUNNING-TOTAL=" FUNCTION TRIM(log-total-display)
+             INTO log-line.
+           WRITE log-line.
+
+      *> Builds the instruction table from the built-in defaults,
+      *> then lets an AOCDAY3.OPCODES control file replace it
+      *> wholesale when one is supplied, so a site can add, drop, or
+      *> rename opcodes without touching this program.
+       LOAD-OPCODE-TABLE.
+           MOVE 3 TO opcode-count.
+           MOVE "mul(" TO op-prefix(1).
+           MOVE 4 TO op-prefix-length(1).
+           MOVE 2 TO op-arity(1).
+           MOVE "MULTIPLY" TO op-action(1).
+           MOVE "do()" TO op-prefix(2).
+           MOVE 4 TO op-prefix-length(2).
+           MOVE 0 TO op-arity(2).
+           MOVE "ENABLE" TO op-action(2).
+           MOVE "don't()" TO op-prefix(3).
+           MOVE 7 TO op-prefix-length(3).
+           MOVE 0 TO op-arity(3).
+           MOVE "DISABLE" TO op-action(3).
+           MOVE 'N' TO opcode-file-eof.
+           OPEN INPUT opcode-control-file.
+           READ opcode-control-file
+             AT END MOVE 'Y' TO opcode-file-eof
+           END-READ.
+           IF opcode-file-eof = 'N'
+             MOVE 0 TO opcode-count
+             PERFORM UNTIL (opcode-file-eof = 'Y')
+                 OR (opcode-count-exceeded = 'Y')
+                 OR (opcode-arity-invalid = 'Y')
+                 OR (opcode-action-invalid = 'Y')
+      *> opcode-defs only holds 20 rows; a control file with more than
+      *> that would overflow it, so the extra rows are rejected rather
+      *> than silently overrunning the table.
+               IF opcode-count >= 20
+                 MOVE 'Y' TO opcode-count-exceeded
+               ELSE
+                 ADD 1 TO opcode-count
+                 MOVE oc-prefix TO op-prefix(opcode-count)
+                 MOVE FUNCTION LENGTH(FUNCTION TRIM(oc-prefix)) TO
+                     op-prefix-length(opcode-count)
+                 MOVE oc-arity TO op-arity(opcode-count)
+      *> The scanner only implements two instruction shapes: arity 0
+      *> (act immediately, like do()/don't()) and arity 2 (collect two
+      *> comma-separated operands, like mul()). Any other declared
+      *> arity would be routed into the arity-2 state machine anyway
+      *> and silently mis-parsed, so it is rejected here instead.
+                 IF oc-arity NOT = 0 AND oc-arity NOT = 2
+                   MOVE 'Y' TO opcode-arity-invalid
+                 END-IF
+                 MOVE oc-action TO op-action(opcode-count)
+      *> Arity-0 actions toggle the enabled switch; arity-2 actions
+      *> are applied by HANDLE-STATE-SECOND-NUMBER once both operands
+      *> are in hand. Any other action string would be accepted into
+      *> the table but never actually honored, so it is rejected here
+      *> the same way an unsupported arity is.
+                 IF oc-arity = 0 AND oc-action NOT = "ENABLE" AND
+                     oc-action NOT = "DISABLE"
+                   MOVE 'Y' TO opcode-action-invalid
+                 END-IF
+                 IF oc-arity = 2 AND oc-action NOT = "MULTIPLY" AND
+                     oc-action NOT = "ADD"
+                   MOVE 'Y' TO opcode-action-invalid
+                 END-IF
+                 READ opcode-control-file
+                   AT END MOVE 'Y' TO opcode-file-eof
+                 END-READ
+               END-IF
+             END-PERFORM
+           END-IF.
+           CLOSE opcode-control-file.
+           IF opcode-count-exceeded = 'Y'
+             DISPLAY
+               "AOCDAY3.OPCODES HAS MORE THAN 20 OPCODE ROWS - ABENDING"
+             STOP RUN
+           END-IF.
+           IF opcode-arity-invalid = 'Y'
+             DISPLAY
+               "AOCDAY3.OPCODES HAS AN UNSUPPORTED ARITY - ABENDING"
+             STOP RUN
+           END-IF.
+           IF opcode-action-invalid = 'Y'
+             DISPLAY
+               "AOCDAY3.OPCODES HAS AN UNSUPPORTED ACTION - ABENDING"
+             STOP RUN
+           END-IF.
